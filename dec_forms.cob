@@ -1,39 +1,847 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. LOGIN.
-
-* This program demonstrates how to use DEC Forms in COBOL on OpenVMS
-* to create a simple login form. Please note that the username and
-* password used in this example are for demonstration purposes only
-* and are not secure.
-
-ENVIRONMENT DIVISION.
-
-DATA DIVISION.
-
-PROCEDURE DIVISION.
-   INVOKE SYS$GGETDVI "TT", "TERM_TYPE", "VT100".
-   INVOKE SYS$GGETDVI "TT", "ANSI_MODE", "YES".
-   INVOKE SYS$GGETDVI "TT", "DEC_FORMS", "YES".
-
-   INVOKE DECFORMS$INIT.
-
-   INVOKE DECFORMS$CREATE("LOGIN_FORM", "LOGIN")
-   INVOKE DECFORMS$ADD("LOGIN_FORM", "USERNAME", "USERNAME:")
-   INVOKE DECFORMS$ADD("LOGIN_FORM", "PASSWORD", "PASSWORD:")
-
-   INVOKE DECFORMS$DISPLAY("LOGIN_FORM")
-
-   INVOKE DECFORMS$INPUT("LOGIN_FORM", "USERNAME", USERNAME)
-   INVOKE DECFORMS$INPUT("LOGIN_FORM", "PASSWORD", PASSWORD)
-
-   IF (USERNAME = "admin" .and. PASSWORD = "password")
-      DISPLAY "ACCESS GRANTED"
-   ELSE
-      DISPLAY "ACCESS DENIED"
-   END-IF
-
-   INVOKE DECFORMS$DESTROY("LOGIN_FORM")
-
-   INVOKE DECFORMS$TERM.
-
-END PROGRAM LOGIN.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     LOGIN.
+000300 AUTHOR.         R S HALVORSEN.
+000400 INSTALLATION.   SHIFT OPERATIONS - FLOOR CONTROL.
+000500 DATE-WRITTEN.   01-JAN-1998.
+000600 DATE-COMPILED.  09-AUG-2026.
+000700*=================================================================
+000800* LOGIN
+000900*
+001000* DEC FORMS BASED OPERATOR SIGN-ON FOR THE FLOOR CONTROL SYSTEM.
+001100* PRESENTS LOGIN_FORM, COLLECTS USERNAME/PASSWORD, AND VALIDATES
+001200* THE OPERATOR AGAINST THE USER-MASTER FILE.
+001300*
+001400* MODIFICATION HISTORY
+001500*   01-JAN-1998  RSH  ORIGINAL - DEMONSTRATION FORM WITH A SINGLE
+001600*                     HARDCODED ADMIN/PASSWORD LITERAL PAIR.
+001700*   09-AUG-2026  RSH  REPLACED THE HARDCODED CREDENTIAL LITERALS
+001800*                     WITH A KEYED READ AGAINST A NEW INDEXED
+001900*                     USER-MASTER FILE.  PASSWORDS ARE COMPARED
+002000*                     AS A COMPUTED CHECKSUM, NOT IN THE CLEAR.
+002100*   09-AUG-2026  RSH  ADDED THE LOGIN-AUDIT TRAIL - EVERY SIGN-ON
+002200*                     ATTEMPT IS NOW APPENDED TO A SEQUENTIAL
+002300*                     AUDIT FILE WITH THE TERMINAL, TIMESTAMP,
+002400*                     AND OUTCOME OF THE ATTEMPT.
+002500*   09-AUG-2026  RSH  ADDED ACCOUNT LOCKOUT AFTER 3 CONSECUTIVE
+002600*                     BAD PASSWORDS.  THE FAILURE COUNT LIVES ON
+002700*                     THE USER-MASTER RECORD SO IT SURVIVES ACROSS
+002800*                     SEPARATE INVOCATIONS.  A LOCKED ACCOUNT IS
+002900*                     TURNED AWAY BEFORE THE PASSWORD PROMPT.
+003000*   09-AUG-2026  RSH  ADDED FORCED 90 DAY PASSWORD EXPIRATION.  A
+003100*                     SUCCESSFUL SIGN-ON WITH AN OLD PASSWORD NOW
+003200*                     ROUTES INTO PWDCHG_FORM BEFORE
+003300*                     LOGIN_FORM IS EVER DESTROYED.
+003400*   09-AUG-2026  RSH  A GRANTED SIGN-ON NOW ROUTES TO MAIN_MENU
+003500*                     INSTEAD OF FALLING STRAIGHT THROUGH TO
+003600*                     TERMINATION.  THE MENU DISPATCHES TO THE
+003700*                     FLOOR SUBSYSTEMS AN OPERATOR CAN REACH.
+003800*   09-AUG-2026  RSH  STOPPED ASSUMING VT100/ANSI/DECFORMS ON
+003900*                     EVERY TERMINAL.  SYS$GGETDVI NOW REPORTS
+004000*                     THE DEVICE'S ACTUAL CHARACTERISTICS AND
+004100*                     DECFORMS$INIT IS CONFIGURED FROM THOSE.
+004200*   09-AUG-2026  RSH  ADDED A PIN CHALLENGE FOR SUPERVISOR
+004300*                     ACCOUNTS.  ONCE THE PASSWORD MATCHES, A
+004400*                     SUPERVISOR IS ALSO PROMPTED FOR A PIN AND
+004500*                     MUST MATCH THE SEPARATE PIN HASH ON FILE.
+004600*   09-AUG-2026  RSH  EVERY DECFORMS$ CALL NOW CHECKS ITS RETURN
+004700*                     STATUS INSTEAD OF ASSUMING SUCCESS.  A BAD
+004800*                     RETURN WHILE A FORM IS UP ABORTS THE RUN;
+004900*                     A BAD RETURN DURING FINAL TEARDOWN IS
+005000*                     LOGGED SO THE RUN CAN STILL END NORMALLY.
+005100*   09-AUG-2026  RSH  THE MAIN MENU NOW READS UM-USER-ROLE AND
+005200*                     RESTRICTS REPORTS AND USER ADMINISTRATION TO
+005300*                     SUPERVISORS AND ADMINS.
+005400*   09-AUG-2026  RSH  A DISABLED ACCOUNT (UM-ACCT-DISABLED) IS NOW
+005500*                     TURNED AWAY BEFORE THE PASSWORD CHECKSUM IS
+005600*                     EVEN COMPUTED.  THE SUPERVISOR PIN CHALLENGE
+005700*                     NOW ALSO FIRES OFF UM-USER-ROLE, NOT JUST
+005800*                     UM-SUPERVISOR-FLAG, SO A SUPERVISOR OR ADMIN
+005900*                     ROLE CANNOT REACH THE MENU WITHOUT IT.  THE
+006000*                     PASSWORD/PIN CHECKSUM NOW FOLDS IN EACH
+006100*                     CHARACTER'S OWN COLLATING ORDINAL INSTEAD OF
+006200*                     A FIXED A-Z0-9 LOOKUP TABLE, SO TWO
+006300*                     DIFFERENT LOWERCASE OR PUNCTUATION-BEARING
+006400*                     PASSWORDS
+006500*                     OF THE SAME LENGTH NO LONGER HASH ALIKE.
+006600*                     EVERY LOGIN-AUDIT WRITE AND USER-MASTER
+006700*                     REWRITE NOW CHECKS ITS FILE STATUS AND
+006800*                     ABENDS THE RUN ON FAILURE INSTEAD OF
+006900*                     PRESSING ON BLIND.  USER
+007000*                     ADMINISTRATION CAN NOW ACTUALLY CLEAR A
+007100*                     LOCKED ACCOUNT BACK TO ACTIVE THROUGH A NEW
+007200*                     ADMIN_FORM INSTEAD OF JUST DISPLAYING A
+007300*                     "NOT YET INSTALLED" MESSAGE.
+007400*   09-AUG-2026  RSH  THE LOCKOUT-CLEAR FUNCTION NOW REFUSES TO
+007500*                     TOUCH AN ACCOUNT THAT ISN'T ACTUALLY LOCKED,
+007600*                     SO IT CAN NO LONGER BE USED TO SILENTLY
+007700*                     RE-ENABLE A DISABLED ACCOUNT.  BOTH FILE
+007800*                     OPENS AT STARTUP NOW CHECK THEIR STATUS AND
+007900*                     ABORT CLEANLY ON FAILURE, SAME AS THE
+008000*                     WRITES ALREADY DO.
+008100*=================================================================
+008200
+008300 ENVIRONMENT DIVISION.
+008400 CONFIGURATION SECTION.
+008500 SOURCE-COMPUTER.   VAX-8600.
+008600 OBJECT-COMPUTER.   VAX-8600.
+008700
+008800 INPUT-OUTPUT SECTION.
+008900 FILE-CONTROL.
+009000     SELECT USER-MASTER-FILE ASSIGN TO "USERMAST"
+009100         ORGANIZATION IS INDEXED
+009200         ACCESS MODE IS RANDOM
+009300         RECORD KEY IS UM-USERID
+009400         FILE STATUS IS WS-USERMAST-STATUS.
+009500
+009600     SELECT LOGIN-AUDIT-FILE ASSIGN TO "LOGINAUD"
+009700         ORGANIZATION IS SEQUENTIAL
+009800         ACCESS MODE IS SEQUENTIAL
+009900         FILE STATUS IS WS-AUDIT-STATUS.
+010000
+010100 DATA DIVISION.
+010200 FILE SECTION.
+010300 FD  USER-MASTER-FILE
+010400     LABEL RECORDS ARE STANDARD.
+010500     COPY USERMAST.
+010600
+010700 FD  LOGIN-AUDIT-FILE
+010800     LABEL RECORDS ARE STANDARD.
+010900     COPY LOGAUDIT.
+011000
+011100 WORKING-STORAGE SECTION.
+011200*-----------------------------------------------------------------
+011300* FORM FIELD WORK AREAS
+011400*-----------------------------------------------------------------
+011500 77  WS-USERNAME             PIC X(08).
+011600 77  WS-PASSWORD             PIC X(16).
+011700 77  WS-TERMINAL-DEVICE      PIC X(08).
+011800 77  WS-TERM-TYPE            PIC X(08).
+011900 77  WS-ANSI-MODE            PIC X(03).
+012000 77  WS-DEC-FORMS            PIC X(03).
+012100
+012200*-----------------------------------------------------------------
+012300* FILE STATUS AND SWITCHES
+012400*-----------------------------------------------------------------
+012500 77  WS-USERMAST-STATUS      PIC X(02).
+012600     88  WS-USERMAST-OK              VALUE "00".
+012700     88  WS-USERMAST-NOTFOUND        VALUE "23".
+012800
+012900 77  WS-AUDIT-STATUS         PIC X(02).
+013000     88  WS-AUDIT-OK                 VALUE "00".
+013100
+013200 77  WS-CREDENTIALS-SWITCH   PIC X(01)   VALUE "N".
+013300     88  WS-CREDENTIALS-OK           VALUE "Y".
+013400
+013500 77  WS-LOCKOUT-SWITCH       PIC X(01)   VALUE "N".
+013600     88  WS-ACCOUNT-LOCKED           VALUE "Y".
+013700
+013800 77  WS-PASSWORD-CHANGE-SWITCH PIC X(01) VALUE "N".
+013900     88  WS-PASSWORD-CHANGE-DONE     VALUE "Y".
+014000
+014100*-----------------------------------------------------------------
+014200* PASSWORD CHECKSUM WORK AREAS - EACH CHARACTER'S OWN NATIVE
+014300* COLLATING ORDINAL (FUNCTION ORD) IS FOLDED INTO THE RUNNING
+014400* CHECKSUM SO NO TWO DIFFERENT CHARACTERS ACCUMULATE THE SAME
+014500* VALUE, UNLIKE THE OLD FIXED A-Z0-9 LOOKUP TABLE.
+014600*-----------------------------------------------------------------
+014700 77  WS-COMPUTED-HASH        PIC 9(09)   COMP.
+014800 77  WS-HASH-POSITION        PIC 9(02)   COMP.
+014900 77  WS-HASH-CHAR            PIC X(01).
+015000 77  WS-HASH-VALUE           PIC 9(03)   COMP.
+015100
+015200*-----------------------------------------------------------------
+015300* PASSWORD EXPIRATION WORK AREAS
+015400*-----------------------------------------------------------------
+015500 77  WS-NEW-PWD         PIC X(16).
+015600 77  WS-CONF-PWD        PIC X(16).
+015700 77  WS-TODAY-CCYYMMDD       PIC 9(08).
+015800 77  WS-DAYS-SINCE-CHANGE    PIC S9(05)  COMP.
+015900 77  WS-MAX-PASSWORD-AGE     PIC 9(03)   VALUE 90.
+016000
+016100*-----------------------------------------------------------------
+016200* SUPERVISOR PIN WORK AREAS
+016300*-----------------------------------------------------------------
+016400 77  WS-PIN                  PIC X(04).
+016500 77  WS-COMPUTED-PIN-HASH    PIC 9(09)   COMP.
+016600 77  WS-PIN-POSITION         PIC 9(02)   COMP.
+016700
+016800*-----------------------------------------------------------------
+016900* MAIN MENU WORK AREAS
+017000*-----------------------------------------------------------------
+017100 77  WS-MENU-SELECTION       PIC 9(01).
+017200 77  WS-MENU-DONE-SWITCH     PIC X(01)   VALUE "N".
+017300     88  WS-MENU-DONE                VALUE "Y".
+017400
+017500*-----------------------------------------------------------------
+017600* DECFORMS STATUS HANDLING WORK AREAS
+017700*-----------------------------------------------------------------
+017800 77  WS-DECFORMS-STATUS      PIC S9(04) COMP VALUE ZERO.
+017900     88  WS-DECFORMS-OK              VALUE ZERO.
+018000 77  WS-CURRENT-CALL         PIC X(30)   VALUE SPACES.
+018100 77  WS-FILES-OPEN-SWITCH    PIC X(01)   VALUE "N".
+018200     88  WS-FILES-OPEN               VALUE "Y".
+018300
+018400*-----------------------------------------------------------------
+018500* USER ADMINISTRATION WORK AREA
+018600*-----------------------------------------------------------------
+018700 77  WS-ADMIN-TARGET-USERID  PIC X(08).
+018800
+018900*-----------------------------------------------------------------
+019000* USER ROLE WORK AREA
+019100*-----------------------------------------------------------------
+019200 77  WS-USER-ROLE            PIC X(01)   VALUE "O".
+019300     88  WS-ROLE-OPERATOR            VALUE "O".
+019400     88  WS-ROLE-SUPERVISOR          VALUE "S".
+019500     88  WS-ROLE-ADMIN               VALUE "A".
+019600
+019700 PROCEDURE DIVISION.
+019800*=================================================================
+019900* 0000-MAINLINE
+020000*=================================================================
+020100 0000-MAINLINE.
+020200     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+020300     PERFORM 2000-DISPLAY-LOGIN-FORM THRU 2000-EXIT.
+020400     PERFORM 3000-VALIDATE-CREDENTIALS THRU 3000-EXIT.
+020500     PERFORM 4000-WRITE-AUDIT-RECORD THRU 4000-EXIT.
+020600     IF WS-CREDENTIALS-OK
+020700         PERFORM 5000-DISPLAY-MAIN-MENU THRU 5000-EXIT
+020800     END-IF.
+020900     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+021000     STOP RUN.
+021100
+021200*=================================================================
+021300* 1000-INITIALIZE - NEGOTIATE THE TERMINAL AND OPEN THE FORM.
+021400*                   THE DEVICE'S OWN CHARACTERISTICS ARE READ
+021500*                   RATHER THAN ASSUMED, SO A VT220 OR VT320 ON
+021600*                   THE FLOOR GETS ITS EXTENDED FUNCTION-KEY ROW
+021700*                   INSTEAD OF BEING TREATED AS A PLAIN VT100.
+021800*=================================================================
+021900 1000-INITIALIZE.
+022000     INVOKE SYS$GGETDVI "TT", "TERM_TYPE", WS-TERM-TYPE.
+022100     INVOKE SYS$GGETDVI "TT", "ANSI_MODE", WS-ANSI-MODE.
+022200     INVOKE SYS$GGETDVI "TT", "DEC_FORMS", WS-DEC-FORMS.
+022300     INVOKE SYS$GGETDVI "TT", "DEVNAM", WS-TERMINAL-DEVICE.
+022400
+022500     MOVE "DECFORMS$INIT" TO WS-CURRENT-CALL.
+022600     INVOKE DECFORMS$INIT(WS-TERM-TYPE, WS-ANSI-MODE,
+022700         WS-DEC-FORMS) RETURNING WS-DECFORMS-STATUS.
+022800     PERFORM 9700-CHECK-DECFORMS-STATUS THRU 9700-EXIT.
+022900
+023000     OPEN I-O USER-MASTER-FILE.
+023100     IF NOT WS-USERMAST-OK
+023200         DISPLAY "USER-MASTER OPEN FAILED - STATUS "
+023300             WS-USERMAST-STATUS
+023400         GO TO 9900-ABORT-TEARDOWN
+023500     END-IF.
+023600     MOVE "Y" TO WS-FILES-OPEN-SWITCH.
+023700     OPEN EXTEND LOGIN-AUDIT-FILE.
+023800     IF NOT WS-AUDIT-OK
+023900         DISPLAY "LOGIN-AUDIT OPEN FAILED - STATUS "
+024000             WS-AUDIT-STATUS
+024100         GO TO 9900-ABORT-TEARDOWN
+024200     END-IF.
+024300 1000-EXIT.
+024400     EXIT.
+024500
+024600*=================================================================
+024700* 2000-DISPLAY-LOGIN-FORM - BUILD THE FORM AND CAPTURE INPUT
+024800*=================================================================
+024900 2000-DISPLAY-LOGIN-FORM.
+025000     MOVE "DECFORMS$CREATE LOGIN_FORM" TO WS-CURRENT-CALL.
+025100     INVOKE DECFORMS$CREATE("LOGIN_FORM", "LOGIN")
+025200         RETURNING WS-DECFORMS-STATUS.
+025300     PERFORM 9700-CHECK-DECFORMS-STATUS THRU 9700-EXIT.
+025400
+025500     MOVE "DECFORMS$ADD USERNAME" TO WS-CURRENT-CALL.
+025600     INVOKE DECFORMS$ADD("LOGIN_FORM", "USERNAME", "USERNAME:")
+025700         RETURNING WS-DECFORMS-STATUS.
+025800     PERFORM 9700-CHECK-DECFORMS-STATUS THRU 9700-EXIT.
+025900
+026000     MOVE "DECFORMS$ADD PASSWORD" TO WS-CURRENT-CALL.
+026100     INVOKE DECFORMS$ADD("LOGIN_FORM", "PASSWORD", "PASSWORD:")
+026200         RETURNING WS-DECFORMS-STATUS.
+026300     PERFORM 9700-CHECK-DECFORMS-STATUS THRU 9700-EXIT.
+026400
+026500     MOVE "DECFORMS$DISPLAY LOGIN_FORM" TO WS-CURRENT-CALL.
+026600     INVOKE DECFORMS$DISPLAY("LOGIN_FORM")
+026700         RETURNING WS-DECFORMS-STATUS.
+026800     PERFORM 9700-CHECK-DECFORMS-STATUS THRU 9700-EXIT.
+026900
+027000     MOVE "DECFORMS$INPUT USERNAME" TO WS-CURRENT-CALL.
+027100     INVOKE DECFORMS$INPUT("LOGIN_FORM", "USERNAME",
+027200         WS-USERNAME) RETURNING WS-DECFORMS-STATUS.
+027300     PERFORM 9700-CHECK-DECFORMS-STATUS THRU 9700-EXIT.
+027400
+027500     PERFORM 2100-CHECK-ACCOUNT-LOCK THRU 2100-EXIT.
+027600
+027700     IF NOT WS-ACCOUNT-LOCKED
+027800         MOVE "DECFORMS$INPUT PASSWORD" TO WS-CURRENT-CALL
+027900         INVOKE DECFORMS$INPUT("LOGIN_FORM", "PASSWORD",
+028000             WS-PASSWORD) RETURNING WS-DECFORMS-STATUS
+028100         PERFORM 9700-CHECK-DECFORMS-STATUS THRU 9700-EXIT
+028200     END-IF.
+028300 2000-EXIT.
+028400     EXIT.
+028500
+028600*=================================================================
+028700* 2100-CHECK-ACCOUNT-LOCK - REFUSE THE PASSWORD PROMPT OUTRIGHT
+028800*                           WHEN THE OPERATOR'S ACCOUNT IS ALREADY
+028900*                           LOCKED FROM PRIOR FAILED ATTEMPTS
+029000*=================================================================
+029100 2100-CHECK-ACCOUNT-LOCK.
+029200     MOVE "N" TO WS-LOCKOUT-SWITCH.
+029300     MOVE WS-USERNAME TO UM-USERID.
+029400
+029500     READ USER-MASTER-FILE
+029600         INVALID KEY
+029700             MOVE "23" TO WS-USERMAST-STATUS
+029800     END-READ.
+029900
+030000     IF WS-USERMAST-OK AND UM-ACCT-LOCKED
+030100         MOVE "Y" TO WS-LOCKOUT-SWITCH
+030200         DISPLAY "ACCOUNT LOCKED - SEE YOUR SUPERVISOR"
+030300     END-IF.
+030400 2100-EXIT.
+030500     EXIT.
+030600
+030700*=================================================================
+030800* 3000-VALIDATE-CREDENTIALS - LOOK UP THE OPERATOR AND CHECK THE
+030900*                             PASSWORD CHECKSUM
+031000*=================================================================
+031100 3000-VALIDATE-CREDENTIALS.
+031200     MOVE "N" TO WS-CREDENTIALS-SWITCH.
+031300
+031400     IF WS-ACCOUNT-LOCKED
+031500         GO TO 3000-EXIT
+031600     END-IF.
+031700
+031800     MOVE WS-USERNAME TO UM-USERID.
+031900
+032000     READ USER-MASTER-FILE
+032100         INVALID KEY
+032200             MOVE "23" TO WS-USERMAST-STATUS
+032300     END-READ.
+032400
+032500     IF WS-USERMAST-OK
+032600         IF UM-ACCT-DISABLED
+032700             DISPLAY "ACCOUNT DISABLED - SEE YOUR SUPERVISOR"
+032800         ELSE
+032900             PERFORM 3100-COMPUTE-PASSWORD-HASH THRU 3100-EXIT
+033000             IF WS-COMPUTED-HASH = UM-PASSWORD-HASH
+033100                 MOVE "Y" TO WS-CREDENTIALS-SWITCH
+033200                 IF UM-IS-SUPERVISOR OR UM-ROLE-SUPERVISOR
+033300                         OR UM-ROLE-ADMIN
+033400                     PERFORM 3150-CHECK-SUPERVISOR-PIN THRU
+033500                         3150-EXIT
+033600                 END-IF
+033700                 IF WS-CREDENTIALS-OK
+033800                     PERFORM 3200-RECORD-SUCCESS THRU 3200-EXIT
+033900                     PERFORM 3400-CHECK-PASSWORD-AGE THRU
+034000                         3400-EXIT
+034100                 END-IF
+034200             ELSE
+034300                 PERFORM 3300-RECORD-FAILURE THRU 3300-EXIT
+034400             END-IF
+034500         END-IF
+034600     ELSE
+034700         IF WS-USERMAST-NOTFOUND
+034800             DISPLAY "USERID NOT FOUND"
+034900         END-IF
+035000     END-IF.
+035100
+035200     IF WS-CREDENTIALS-OK
+035300         DISPLAY "ACCESS GRANTED"
+035400     ELSE
+035500         DISPLAY "ACCESS DENIED"
+035600     END-IF.
+035700 3000-EXIT.
+035800     EXIT.
+035900
+036000*=================================================================
+036100* 3150-CHECK-SUPERVISOR-PIN - CHALLENGE A SUPERVISOR ACCOUNT FOR
+036200*                             ITS PIN ONCE THE PASSWORD HAS
+036300*                             ALREADY MATCHED
+036400*=================================================================
+036500 3150-CHECK-SUPERVISOR-PIN.
+036600     MOVE "DECFORMS$ADD PIN" TO WS-CURRENT-CALL.
+036700     INVOKE DECFORMS$ADD("LOGIN_FORM", "PIN", "PIN:")
+036800         RETURNING WS-DECFORMS-STATUS.
+036900     PERFORM 9700-CHECK-DECFORMS-STATUS THRU 9700-EXIT.
+037000
+037100     MOVE "DECFORMS$DISPLAY LOGIN_FORM" TO WS-CURRENT-CALL.
+037200     INVOKE DECFORMS$DISPLAY("LOGIN_FORM")
+037300         RETURNING WS-DECFORMS-STATUS.
+037400     PERFORM 9700-CHECK-DECFORMS-STATUS THRU 9700-EXIT.
+037500
+037600     MOVE "DECFORMS$INPUT PIN" TO WS-CURRENT-CALL.
+037700     INVOKE DECFORMS$INPUT("LOGIN_FORM", "PIN", WS-PIN)
+037800         RETURNING WS-DECFORMS-STATUS.
+037900     PERFORM 9700-CHECK-DECFORMS-STATUS THRU 9700-EXIT.
+038000
+038100     PERFORM 3160-COMPUTE-PIN-HASH THRU 3160-EXIT.
+038200
+038300     IF WS-COMPUTED-PIN-HASH NOT = UM-SUPERVISOR-PIN-HASH
+038400         MOVE "N" TO WS-CREDENTIALS-SWITCH
+038500         DISPLAY "INVALID PIN - ACCESS DENIED"
+038600     END-IF.
+038700 3150-EXIT.
+038800     EXIT.
+038900
+039000*=================================================================
+039100* 3160-COMPUTE-PIN-HASH - REDUCE THE ENTERED PIN TO THE SAME
+039200*                         NUMERIC CHECKSUM STORED ON THE
+039300*                         USER-MASTER RECORD
+039400*=================================================================
+039500 3160-COMPUTE-PIN-HASH.
+039600     MOVE ZERO TO WS-COMPUTED-PIN-HASH.
+039700     PERFORM 3170-ACCUMULATE-ONE-PIN-CHAR THRU 3170-EXIT
+039800         VARYING WS-PIN-POSITION FROM 1 BY 1
+039900         UNTIL WS-PIN-POSITION > 4.
+040000 3160-EXIT.
+040100     EXIT.
+040200
+040300 3170-ACCUMULATE-ONE-PIN-CHAR.
+040400     MOVE WS-PIN(WS-PIN-POSITION:1) TO WS-HASH-CHAR.
+040500     COMPUTE WS-HASH-VALUE = FUNCTION ORD(WS-HASH-CHAR).
+040600     COMPUTE WS-COMPUTED-PIN-HASH =
+040700             WS-COMPUTED-PIN-HASH * 37 + WS-HASH-VALUE
+040800         ON SIZE ERROR
+040900             DIVIDE WS-COMPUTED-PIN-HASH BY 2
+041000                 GIVING WS-COMPUTED-PIN-HASH
+041100     END-COMPUTE.
+041200 3170-EXIT.
+041300     EXIT.
+041400
+041500*=================================================================
+041600* 3200-RECORD-SUCCESS - RESET THE FAILURE COUNT AND STAMP THE
+041700*                       LAST SUCCESSFUL SIGN-ON DATE
+041800*=================================================================
+041900 3200-RECORD-SUCCESS.
+042000     MOVE ZERO TO UM-FAILED-LOGIN-COUNT.
+042100     ACCEPT UM-LAST-LOGIN-DATE FROM DATE YYYYMMDD.
+042200     MOVE UM-USER-ROLE TO WS-USER-ROLE.
+042300     REWRITE USER-MASTER-RECORD
+042400         INVALID KEY MOVE "99" TO WS-USERMAST-STATUS
+042500     END-REWRITE.
+042600     IF NOT WS-USERMAST-OK
+042700         DISPLAY "USER-MASTER REWRITE FAILED - STATUS "
+042800             WS-USERMAST-STATUS
+042900         GO TO 9900-ABORT-TEARDOWN
+043000     END-IF.
+043100 3200-EXIT.
+043200     EXIT.
+043300
+043400*=================================================================
+043500* 3300-RECORD-FAILURE - COUNT THE BAD ATTEMPT AND LOCK THE
+043600*                       ACCOUNT ONCE THE LIMIT IS REACHED
+043700*=================================================================
+043800 3300-RECORD-FAILURE.
+043900     ADD 1 TO UM-FAILED-LOGIN-COUNT.
+044000     IF UM-FAILED-LOGIN-COUNT NOT < 3
+044100         MOVE "L" TO UM-ACCOUNT-STATUS
+044200         MOVE "Y" TO WS-LOCKOUT-SWITCH
+044300     END-IF.
+044400     REWRITE USER-MASTER-RECORD
+044500         INVALID KEY MOVE "99" TO WS-USERMAST-STATUS
+044600     END-REWRITE.
+044700     IF NOT WS-USERMAST-OK
+044800         DISPLAY "USER-MASTER REWRITE FAILED - STATUS "
+044900             WS-USERMAST-STATUS
+045000         GO TO 9900-ABORT-TEARDOWN
+045100     END-IF.
+045200 3300-EXIT.
+045300     EXIT.
+045400
+045500*=================================================================
+045600* 3400-CHECK-PASSWORD-AGE - FORCE A PASSWORD CHANGE WHEN THE
+045700*                           CURRENT PASSWORD IS OLDER THAN THE
+045800*                           SHOP'S 90 DAY LIMIT
+045900*=================================================================
+046000 3400-CHECK-PASSWORD-AGE.
+046100     ACCEPT WS-TODAY-CCYYMMDD FROM DATE YYYYMMDD.
+046200     COMPUTE WS-DAYS-SINCE-CHANGE =
+046300         FUNCTION INTEGER-OF-DATE(WS-TODAY-CCYYMMDD) -
+046400         FUNCTION INTEGER-OF-DATE(UM-LAST-PASSWORD-CHANGE).
+046500
+046600     IF WS-DAYS-SINCE-CHANGE > WS-MAX-PASSWORD-AGE
+046700         PERFORM 3500-FORCE-PASSWORD-CHANGE THRU 3500-EXIT
+046800     END-IF.
+046900 3400-EXIT.
+047000     EXIT.
+047100
+047200*=================================================================
+047300* 3500-FORCE-PASSWORD-CHANGE - BUILD THE PASSWORD CHANGE FORM AND
+047400*                              KEEP PROMPTING UNTIL THE OPERATOR
+047500*                              SUPPLIES A CONFIRMED NEW PASSWORD
+047600*=================================================================
+047700 3500-FORCE-PASSWORD-CHANGE.
+047800     DISPLAY "PASSWORD EXPIRED - CHOOSE A NEW PASSWORD".
+047900     MOVE "N" TO WS-PASSWORD-CHANGE-SWITCH.
+048000
+048100     MOVE "DECFORMS$CREATE PWDCHG_FORM" TO WS-CURRENT-CALL.
+048200     INVOKE DECFORMS$CREATE("PWDCHG_FORM", "LOGIN")
+048300         RETURNING WS-DECFORMS-STATUS.
+048400     PERFORM 9700-CHECK-DECFORMS-STATUS THRU 9700-EXIT.
+048500
+048600     MOVE "DECFORMS$ADD NEWPWD" TO WS-CURRENT-CALL.
+048700     INVOKE DECFORMS$ADD("PWDCHG_FORM", "NEWPWD", "NEW:")
+048800         RETURNING WS-DECFORMS-STATUS.
+048900     PERFORM 9700-CHECK-DECFORMS-STATUS THRU 9700-EXIT.
+049000
+049100     MOVE "DECFORMS$ADD CONFPWD" TO WS-CURRENT-CALL.
+049200     INVOKE DECFORMS$ADD("PWDCHG_FORM", "CONFPWD",
+049300         "CONFIRM:") RETURNING WS-DECFORMS-STATUS.
+049400     PERFORM 9700-CHECK-DECFORMS-STATUS THRU 9700-EXIT.
+049500
+049600     MOVE "DECFORMS$DISPLAY PWDCHG_FORM" TO WS-CURRENT-CALL.
+049700     INVOKE DECFORMS$DISPLAY("PWDCHG_FORM")
+049800         RETURNING WS-DECFORMS-STATUS.
+049900     PERFORM 9700-CHECK-DECFORMS-STATUS THRU 9700-EXIT.
+050000
+050100     PERFORM 3510-PROMPT-NEW-PASSWORD THRU 3510-EXIT
+050200         UNTIL WS-PASSWORD-CHANGE-DONE.
+050300
+050400     MOVE "DECFORMS$DESTROY PWDCHG_FORM" TO WS-CURRENT-CALL.
+050500     INVOKE DECFORMS$DESTROY("PWDCHG_FORM")
+050600         RETURNING WS-DECFORMS-STATUS.
+050700     PERFORM 9700-CHECK-DECFORMS-STATUS THRU 9700-EXIT.
+050800 3500-EXIT.
+050900     EXIT.
+051000
+051100*=================================================================
+051200* 3510-PROMPT-NEW-PASSWORD - CAPTURE AND CONFIRM ONE NEW PASSWORD
+051300*=================================================================
+051400 3510-PROMPT-NEW-PASSWORD.
+051500     MOVE "DECFORMS$INPUT NEWPWD" TO WS-CURRENT-CALL.
+051600     INVOKE DECFORMS$INPUT("PWDCHG_FORM", "NEWPWD",
+051700         WS-NEW-PWD) RETURNING WS-DECFORMS-STATUS.
+051800     PERFORM 9700-CHECK-DECFORMS-STATUS THRU 9700-EXIT.
+051900
+052000     MOVE "DECFORMS$INPUT CONFPWD" TO WS-CURRENT-CALL.
+052100     INVOKE DECFORMS$INPUT("PWDCHG_FORM", "CONFPWD",
+052200         WS-CONF-PWD) RETURNING WS-DECFORMS-STATUS.
+052300     PERFORM 9700-CHECK-DECFORMS-STATUS THRU 9700-EXIT.
+052400
+052500     IF WS-NEW-PWD = WS-CONF-PWD
+052600         MOVE WS-NEW-PWD TO WS-PASSWORD
+052700         PERFORM 3100-COMPUTE-PASSWORD-HASH THRU 3100-EXIT
+052800         MOVE WS-COMPUTED-HASH TO UM-PASSWORD-HASH
+052900         MOVE WS-TODAY-CCYYMMDD TO UM-LAST-PASSWORD-CHANGE
+053000         REWRITE USER-MASTER-RECORD
+053100             INVALID KEY MOVE "99" TO WS-USERMAST-STATUS
+053200         END-REWRITE
+053300         IF NOT WS-USERMAST-OK
+053400             DISPLAY "USER-MASTER REWRITE FAILED - STATUS "
+053500                 WS-USERMAST-STATUS
+053600             GO TO 9900-ABORT-TEARDOWN
+053700         END-IF
+053800         MOVE "Y" TO WS-PASSWORD-CHANGE-SWITCH
+053900     ELSE
+054000         DISPLAY "PASSWORDS DO NOT MATCH - TRY AGAIN"
+054100     END-IF.
+054200 3510-EXIT.
+054300     EXIT.
+054400
+054500*=================================================================
+054600* 3100-COMPUTE-PASSWORD-HASH - REDUCE THE ENTERED PASSWORD TO THE
+054700*                              SAME NUMERIC CHECKSUM STORED ON
+054800*                              THE USER-MASTER RECORD
+054900*=================================================================
+055000 3100-COMPUTE-PASSWORD-HASH.
+055100     MOVE ZERO TO WS-COMPUTED-HASH.
+055200     PERFORM 3110-ACCUMULATE-ONE-CHAR THRU 3110-EXIT
+055300         VARYING WS-HASH-POSITION FROM 1 BY 1
+055400         UNTIL WS-HASH-POSITION > 16.
+055500 3100-EXIT.
+055600     EXIT.
+055700
+055800 3110-ACCUMULATE-ONE-CHAR.
+055900     MOVE WS-PASSWORD(WS-HASH-POSITION:1) TO WS-HASH-CHAR.
+056000     COMPUTE WS-HASH-VALUE = FUNCTION ORD(WS-HASH-CHAR).
+056100     COMPUTE WS-COMPUTED-HASH =
+056200             WS-COMPUTED-HASH * 37 + WS-HASH-VALUE
+056300         ON SIZE ERROR
+056400             DIVIDE WS-COMPUTED-HASH BY 2 GIVING WS-COMPUTED-HASH
+056500     END-COMPUTE.
+056600 3110-EXIT.
+056700     EXIT.
+056800
+056900*=================================================================
+057000* 4000-WRITE-AUDIT-RECORD - APPEND ONE RECORD TO THE LOGIN-AUDIT
+057100*                           TRAIL FOR THIS SIGN-ON ATTEMPT
+057200*=================================================================
+057300 4000-WRITE-AUDIT-RECORD.
+057400     MOVE WS-USERNAME TO LA-USERID.
+057500     MOVE WS-TERMINAL-DEVICE TO LA-TERMINAL.
+057600     ACCEPT LA-TIMESTAMP-DATE FROM DATE YYYYMMDD.
+057700     ACCEPT LA-TIMESTAMP-TIME FROM TIME.
+057800
+057900     IF WS-CREDENTIALS-OK
+058000         MOVE "GRANTED" TO LA-OUTCOME
+058100     ELSE
+058200         IF WS-ACCOUNT-LOCKED
+058300             MOVE "LOCKED-OUT" TO LA-OUTCOME
+058400         ELSE
+058500             MOVE "DENIED" TO LA-OUTCOME
+058600         END-IF
+058700     END-IF.
+058800
+058900     WRITE LOGIN-AUDIT-RECORD.
+059000     IF NOT WS-AUDIT-OK
+059100         DISPLAY "LOGIN-AUDIT WRITE FAILED - STATUS "
+059200             WS-AUDIT-STATUS
+059300         GO TO 9900-ABORT-TEARDOWN
+059400     END-IF.
+059500 4000-EXIT.
+059600     EXIT.
+059700
+059800*=================================================================
+059900* 5000-DISPLAY-MAIN-MENU - THE FRONT DOOR TO THE SHIFT'S WORK.
+060000*                          BUILDS MAIN_MENU AND KEEPS DISPATCHING
+060100*                          TO SUBSYSTEMS UNTIL THE OPERATOR LOGS
+060200*                          OFF
+060300*=================================================================
+060400 5000-DISPLAY-MAIN-MENU.
+060500     MOVE "DECFORMS$CREATE MAIN_MENU" TO WS-CURRENT-CALL.
+060600     INVOKE DECFORMS$CREATE("MAIN_MENU", "LOGIN")
+060700         RETURNING WS-DECFORMS-STATUS.
+060800     PERFORM 9700-CHECK-DECFORMS-STATUS THRU 9700-EXIT.
+060900
+061000     MOVE "DECFORMS$ADD SELECT" TO WS-CURRENT-CALL.
+061100     INVOKE DECFORMS$ADD("MAIN_MENU", "SELECT", "SELECTION:")
+061200         RETURNING WS-DECFORMS-STATUS.
+061300     PERFORM 9700-CHECK-DECFORMS-STATUS THRU 9700-EXIT.
+061400
+061500     MOVE "N" TO WS-MENU-DONE-SWITCH.
+061600     PERFORM 5100-PROCESS-MENU-SELECTION THRU 5100-EXIT
+061700         UNTIL WS-MENU-DONE.
+061800
+061900     MOVE "DECFORMS$DESTROY MAIN_MENU" TO WS-CURRENT-CALL.
+062000     INVOKE DECFORMS$DESTROY("MAIN_MENU")
+062100         RETURNING WS-DECFORMS-STATUS.
+062200     PERFORM 9700-CHECK-DECFORMS-STATUS THRU 9700-EXIT.
+062300 5000-EXIT.
+062400     EXIT.
+062500
+062600*=================================================================
+062700* 5100-PROCESS-MENU-SELECTION - SHOW THE OPTIONS, READ ONE
+062800*                               SELECTION, AND DISPATCH TO IT
+062900*=================================================================
+063000 5100-PROCESS-MENU-SELECTION.
+063100     DISPLAY "1 - INVENTORY".
+063200     DISPLAY "2 - SCHEDULING".
+063300     DISPLAY "3 - REPORTS".
+063400     IF WS-ROLE-SUPERVISOR OR WS-ROLE-ADMIN
+063500         DISPLAY "4 - USER ADMINISTRATION"
+063600     END-IF.
+063700     DISPLAY "9 - LOG OFF".
+063800
+063900     MOVE "DECFORMS$DISPLAY MAIN_MENU" TO WS-CURRENT-CALL.
+064000     INVOKE DECFORMS$DISPLAY("MAIN_MENU")
+064100         RETURNING WS-DECFORMS-STATUS.
+064200     PERFORM 9700-CHECK-DECFORMS-STATUS THRU 9700-EXIT.
+064300
+064400     MOVE "DECFORMS$INPUT SELECT" TO WS-CURRENT-CALL.
+064500     INVOKE DECFORMS$INPUT("MAIN_MENU", "SELECT",
+064600         WS-MENU-SELECTION) RETURNING WS-DECFORMS-STATUS.
+064700     PERFORM 9700-CHECK-DECFORMS-STATUS THRU 9700-EXIT.
+064800
+064900     EVALUATE WS-MENU-SELECTION
+065000         WHEN 1
+065100             PERFORM 5200-ENTER-INVENTORY THRU 5200-EXIT
+065200         WHEN 2
+065300             PERFORM 5300-ENTER-SCHEDULING THRU 5300-EXIT
+065400         WHEN 3
+065500             IF WS-ROLE-SUPERVISOR OR WS-ROLE-ADMIN
+065600                 PERFORM 5400-ENTER-REPORTS THRU 5400-EXIT
+065700             ELSE
+065800                 DISPLAY "REPORTS ARE RESTRICTED TO SUPERVISORS"
+065900             END-IF
+066000         WHEN 4
+066100             IF WS-ROLE-SUPERVISOR OR WS-ROLE-ADMIN
+066200                 PERFORM 5500-ENTER-USER-ADMIN THRU 5500-EXIT
+066300             ELSE
+066400                 DISPLAY "INVALID SELECTION - TRY AGAIN"
+066500             END-IF
+066600         WHEN 9
+066700             MOVE "Y" TO WS-MENU-DONE-SWITCH
+066800         WHEN OTHER
+066900             DISPLAY "INVALID SELECTION - TRY AGAIN"
+067000     END-EVALUATE.
+067100 5100-EXIT.
+067200     EXIT.
+067300
+067400*=================================================================
+067500* 5200-ENTER-INVENTORY - HAND OFF TO THE INVENTORY SUBSYSTEM
+067600*=================================================================
+067700 5200-ENTER-INVENTORY.
+067800     DISPLAY "INVENTORY SUBSYSTEM NOT YET INSTALLED".
+067900 5200-EXIT.
+068000     EXIT.
+068100
+068200*=================================================================
+068300* 5300-ENTER-SCHEDULING - HAND OFF TO THE SCHEDULING SUBSYSTEM
+068400*=================================================================
+068500 5300-ENTER-SCHEDULING.
+068600     DISPLAY "SCHEDULING SUBSYSTEM NOT YET INSTALLED".
+068700 5300-EXIT.
+068800     EXIT.
+068900
+069000*=================================================================
+069100* 5400-ENTER-REPORTS - HAND OFF TO THE REPORTS SUBSYSTEM
+069200*=================================================================
+069300 5400-ENTER-REPORTS.
+069400     DISPLAY "REPORTS SUBSYSTEM NOT YET INSTALLED".
+069500 5400-EXIT.
+069600     EXIT.
+069700
+069800*=================================================================
+069900* 5500-ENTER-USER-ADMIN - CAPTURE A USERID AND CLEAR ITS ACCOUNT
+070000*                         LOCKOUT.  SUPERVISOR OR ADMIN ROLE
+070100*                         ONLY - GATED BY THE CALLER.
+070200*=================================================================
+070300 5500-ENTER-USER-ADMIN.
+070400     MOVE "DECFORMS$CREATE ADMIN_FORM" TO WS-CURRENT-CALL.
+070500     INVOKE DECFORMS$CREATE("ADMIN_FORM", "LOGIN")
+070600         RETURNING WS-DECFORMS-STATUS.
+070700     PERFORM 9700-CHECK-DECFORMS-STATUS THRU 9700-EXIT.
+070800
+070900     MOVE "DECFORMS$ADD USERID" TO WS-CURRENT-CALL.
+071000     INVOKE DECFORMS$ADD("ADMIN_FORM", "USERID",
+071100         "CLEAR LOCKOUT FOR USERID:")
+071200         RETURNING WS-DECFORMS-STATUS.
+071300     PERFORM 9700-CHECK-DECFORMS-STATUS THRU 9700-EXIT.
+071400
+071500     MOVE "DECFORMS$DISPLAY ADMIN_FORM" TO WS-CURRENT-CALL.
+071600     INVOKE DECFORMS$DISPLAY("ADMIN_FORM")
+071700         RETURNING WS-DECFORMS-STATUS.
+071800     PERFORM 9700-CHECK-DECFORMS-STATUS THRU 9700-EXIT.
+071900
+072000     MOVE "DECFORMS$INPUT USERID" TO WS-CURRENT-CALL.
+072100     INVOKE DECFORMS$INPUT("ADMIN_FORM", "USERID",
+072200         WS-ADMIN-TARGET-USERID) RETURNING WS-DECFORMS-STATUS.
+072300     PERFORM 9700-CHECK-DECFORMS-STATUS THRU 9700-EXIT.
+072400
+072500     PERFORM 5510-CLEAR-ACCOUNT-LOCKOUT THRU 5510-EXIT.
+072600
+072700     MOVE "DECFORMS$DESTROY ADMIN_FORM" TO WS-CURRENT-CALL.
+072800     INVOKE DECFORMS$DESTROY("ADMIN_FORM")
+072900         RETURNING WS-DECFORMS-STATUS.
+073000     PERFORM 9700-CHECK-DECFORMS-STATUS THRU 9700-EXIT.
+073100 5500-EXIT.
+073200     EXIT.
+073300
+073400*=================================================================
+073500* 5510-CLEAR-ACCOUNT-LOCKOUT - REACTIVATE THE TARGET USERID AND
+073600*                              ZERO ITS FAILED LOGIN COUNT.  FAILS
+073700*                              LOCALLY (DISPLAY AND RETURN) RATHER
+073800*                              THAN ABENDING THE WHOLE SESSION -
+073900*                              THIS IS A SUPERVISOR SUB-FUNCTION,
+074000*                              NOT THE CORE SIGN-ON PATH.
+074100*=================================================================
+074200 5510-CLEAR-ACCOUNT-LOCKOUT.
+074300     MOVE WS-ADMIN-TARGET-USERID TO UM-USERID.
+074400     READ USER-MASTER-FILE
+074500         INVALID KEY
+074600             MOVE "23" TO WS-USERMAST-STATUS
+074700     END-READ.
+074800
+074900     IF WS-USERMAST-NOTFOUND
+075000         DISPLAY "USERID NOT FOUND"
+075100         GO TO 5510-EXIT
+075200     END-IF.
+075300
+075400     IF NOT WS-USERMAST-OK
+075500         DISPLAY "USER-MASTER READ FAILED - STATUS "
+075600             WS-USERMAST-STATUS
+075700         GO TO 5510-EXIT
+075800     END-IF.
+075900
+076000     IF NOT UM-ACCT-LOCKED
+076100         DISPLAY "ACCOUNT NOT LOCKED"
+076200         GO TO 5510-EXIT
+076300     END-IF.
+076400
+076500     MOVE "A" TO UM-ACCOUNT-STATUS.
+076600     MOVE ZERO TO UM-FAILED-LOGIN-COUNT.
+076700     REWRITE USER-MASTER-RECORD
+076800         INVALID KEY MOVE "99" TO WS-USERMAST-STATUS
+076900     END-REWRITE.
+077000
+077100     IF WS-USERMAST-OK
+077200         DISPLAY "LOCKOUT CLEARED FOR " WS-ADMIN-TARGET-USERID
+077300     ELSE
+077400         DISPLAY "USER-MASTER REWRITE FAILED - STATUS "
+077500             WS-USERMAST-STATUS
+077600     END-IF.
+077700 5510-EXIT.
+077800     EXIT.
+077900
+078000*=================================================================
+078100* 9000-TERMINATE - TEAR DOWN THE FORM AND CLOSE THE FILES
+078200*=================================================================
+078300 9000-TERMINATE.
+078400     CLOSE USER-MASTER-FILE.
+078500     CLOSE LOGIN-AUDIT-FILE.
+078600     MOVE "N" TO WS-FILES-OPEN-SWITCH.
+078700
+078800     MOVE "DECFORMS$DESTROY LOGIN_FORM" TO WS-CURRENT-CALL.
+078900     INVOKE DECFORMS$DESTROY("LOGIN_FORM")
+079000         RETURNING WS-DECFORMS-STATUS.
+079100     PERFORM 9750-LOG-TEARDOWN-STATUS THRU 9750-EXIT.
+079200
+079300     MOVE "DECFORMS$TERM" TO WS-CURRENT-CALL.
+079400     INVOKE DECFORMS$TERM RETURNING WS-DECFORMS-STATUS.
+079500     PERFORM 9750-LOG-TEARDOWN-STATUS THRU 9750-EXIT.
+079600 9000-EXIT.
+079700     EXIT.
+079800
+079900*=================================================================
+080000* 9700-CHECK-DECFORMS-STATUS - COMMON STATUS CHECK FOR EVERY
+080100*                              DECFORMS$ CALL MADE WHILE A FORM
+080200*                              IS STILL ACTIVE.  A BAD RETURN
+080300*                              ABORTS THE RUN RATHER THAN PRESS
+080400*                              ON AGAINST A FORMS MANAGER THAT
+080500*                              IS NO LONGER RESPONDING.
+080600*=================================================================
+080700 9700-CHECK-DECFORMS-STATUS.
+080800     IF NOT WS-DECFORMS-OK
+080900         DISPLAY "DECFORMS ERROR ON " WS-CURRENT-CALL
+081000         DISPLAY "RETURN STATUS = " WS-DECFORMS-STATUS
+081100         GO TO 9900-ABORT-TEARDOWN
+081200     END-IF.
+081300 9700-EXIT.
+081400     EXIT.
+081500
+081600*=================================================================
+081700* 9750-LOG-TEARDOWN-STATUS - SAME CHECK USED DURING FINAL
+081800*                            TEARDOWN, WHERE THERE IS NO FORM
+081900*                            LEFT TO ABORT OUT OF.  A BAD RETURN
+082000*                            IS LOGGED SO THE OPERATOR CAN REPORT
+082100*                            IT, BUT THE RUN STILL ENDS NORMALLY.
+082200*=================================================================
+082300 9750-LOG-TEARDOWN-STATUS.
+082400     IF NOT WS-DECFORMS-OK
+082500         DISPLAY "DECFORMS ERROR ON " WS-CURRENT-CALL
+082600         DISPLAY "RETURN STATUS = " WS-DECFORMS-STATUS
+082700     END-IF.
+082800 9750-EXIT.
+082900     EXIT.
+083000
+083100*=================================================================
+083200* 9900-ABORT-TEARDOWN - A DECFORMS CALL FAILED WHILE A FORM WAS
+083300*                       STILL UP.  CLOSE WHATEVER FILES ARE OPEN
+083400*                       AND END THE RUN WITH A NONZERO RETURN
+083500*                       CODE SO THE SHIFT LOG SHOWS AN ABNORMAL
+083600*                       TERMINATION.
+083700*=================================================================
+083800 9900-ABORT-TEARDOWN.
+083900     DISPLAY "LOGIN ABENDED - DECFORMS CALL FAILED".
+084000     IF WS-FILES-OPEN
+084100         CLOSE USER-MASTER-FILE
+084200         CLOSE LOGIN-AUDIT-FILE
+084300     END-IF.
+084400     MOVE 16 TO RETURN-CODE.
+084500     STOP RUN.
+084600
+084700 END PROGRAM LOGIN.
