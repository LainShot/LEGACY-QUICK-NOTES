@@ -0,0 +1,43 @@
+      *===============================================================
+      * USERMAST.CPY
+      *
+      * Record layout for the USER-MASTER file used by LOGIN and its
+      * related batch programs.  Keyed by USERID.
+      *
+      * MODIFICATION HISTORY
+      *   09-AUG-2026  RSH  ORIGINAL - USERID / PASSWORD-HASH /
+      *                     ACCOUNT-STATUS / LAST-LOGIN-DATE.
+      *   09-AUG-2026  RSH  ADDED UM-FAILED-LOGIN-COUNT SO REPEATED
+      *                     BAD PASSWORDS CAN BE COUNTED ACROSS
+      *                     SEPARATE INVOCATIONS OF LOGIN, NOT JUST
+      *                     WITHIN ONE RUN.
+      *   09-AUG-2026  RSH  ADDED UM-LAST-PASSWORD-CHANGE TO SUPPORT
+      *                     FORCED 90-DAY PASSWORD EXPIRATION.
+      *   09-AUG-2026  RSH  ADDED UM-SUPERVISOR-FLAG AND
+      *                     UM-SUPERVISOR-PIN-HASH SO SUPERVISOR
+      *                     ACCOUNTS CAN BE CHALLENGED FOR A SECOND
+      *                     FACTOR AFTER THEIR PASSWORD MATCHES.
+      *   09-AUG-2026  RSH  ADDED UM-USER-ROLE SO THE MAIN MENU CAN
+      *                     GIVE OPERATORS, SUPERVISORS, AND ADMINS
+      *                     DIFFERENT SUBSYSTEM ACCESS.  THIS IS
+      *                     SEPARATE FROM UM-SUPERVISOR-FLAG, WHICH
+      *                     ONLY CONTROLS THE SIGN-ON PIN CHALLENGE.
+      *===============================================================
+       01  USER-MASTER-RECORD.
+           05  UM-USERID                   PIC X(08).
+           05  UM-PASSWORD-HASH            PIC 9(09).
+           05  UM-ACCOUNT-STATUS           PIC X(01).
+               88  UM-ACCT-ACTIVE                 VALUE "A".
+               88  UM-ACCT-LOCKED                 VALUE "L".
+               88  UM-ACCT-DISABLED                VALUE "D".
+           05  UM-LAST-LOGIN-DATE          PIC 9(08).
+           05  UM-FAILED-LOGIN-COUNT       PIC 9(01).
+           05  UM-LAST-PASSWORD-CHANGE     PIC 9(08).
+           05  UM-SUPERVISOR-FLAG          PIC X(01).
+               88  UM-IS-SUPERVISOR               VALUE "Y".
+           05  UM-SUPERVISOR-PIN-HASH      PIC 9(09).
+           05  UM-USER-ROLE                PIC X(01).
+               88  UM-ROLE-OPERATOR               VALUE "O".
+               88  UM-ROLE-SUPERVISOR             VALUE "S".
+               88  UM-ROLE-ADMIN                  VALUE "A".
+           05  FILLER                      PIC X(01).
