@@ -0,0 +1,22 @@
+      *===============================================================
+      * LOGAUDIT.CPY
+      *
+      * Record layout for the LOGIN-AUDIT sequential file.  One record
+      * is written for every DECFORMS$INPUT sign-on attempt, whether
+      * it succeeds or fails, so shift complaints can be traced back
+      * to an actual attempt.  Also read by the daily activity report.
+      *
+      * MODIFICATION HISTORY
+      *   09-AUG-2026  RSH  ORIGINAL.
+      *===============================================================
+       01  LOGIN-AUDIT-RECORD.
+           05  LA-USERID                   PIC X(08).
+           05  LA-TERMINAL                 PIC X(08).
+           05  LA-TIMESTAMP.
+               10  LA-TIMESTAMP-DATE       PIC 9(08).
+               10  LA-TIMESTAMP-TIME       PIC 9(08).
+           05  LA-OUTCOME                  PIC X(10).
+               88  LA-GRANTED                     VALUE "GRANTED".
+               88  LA-DENIED                      VALUE "DENIED".
+               88  LA-LOCKED-OUT                  VALUE "LOCKED-OUT".
+           05  FILLER                      PIC X(20).
