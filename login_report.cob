@@ -0,0 +1,335 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     LOGINRPT.
+000300 AUTHOR.         R S HALVORSEN.
+000400 INSTALLATION.   SHIFT OPERATIONS - FLOOR CONTROL.
+000500 DATE-WRITTEN.   09-AUG-2026.
+000600 DATE-COMPILED.  09-AUG-2026.
+000700*=================================================================
+000800* LOGINRPT
+000900*
+001000* END-OF-DAY BATCH REPORT OVER THE LOGIN-AUDIT TRAIL WRITTEN BY
+001100* LOGIN.  PRODUCES ONE LINE PER USERID SHOWING SUCCESSFUL SIGN-
+001200* ONS, FAILED ATTEMPTS, AND LOCKOUTS TRIGGERED DURING THE DAY,
+001300* SO THE SHIFT SUPERVISOR HAS ONE PAGE TO REVIEW EACH MORNING.
+001400*
+001500* MODIFICATION HISTORY
+001600*   09-AUG-2026  RSH  ORIGINAL.
+001700*   09-AUG-2026  RSH  RESTRICTED THE ROLL-UP TO TODAY'S RECORDS
+001800*                     (LA-TIMESTAMP-DATE MATCHING THE RUN DATE)
+001900*                     SO A REPORT RUN ON DAY TWO OF THE AUDIT
+002000*                     FILE DOESN'T SHOW CUMULATIVE TOTALS ACROSS
+002100*                     EVERY DAY THE FILE HAS EXISTED.  ALSO GUARD
+002200*                     THE PER-USER TABLE AGAINST OVERFLOW PAST
+002300*                     WS-MAX-USERS DISTINCT USERIDS IN ONE DAY.
+002400*   09-AUG-2026  RSH  BOUNDED THE PER-USER TABLE SEARCH TO THE
+002500*                     POPULATED ROWS (WS-USER-COUNT) INSTEAD OF
+002600*                     RELYING ON UNUSED SLOTS HAPPENING TO BE
+002700*                     SPACE-FILLED.  BOTH FILE OPENS NOW CHECK
+002800*                     THEIR STATUS AND ABORT CLEANLY ON FAILURE,
+002900*                     SAME AS THE WRITES ALREADY DO.
+003000*=================================================================
+003100
+003200 ENVIRONMENT DIVISION.
+003300 CONFIGURATION SECTION.
+003400 SOURCE-COMPUTER.   VAX-8600.
+003500 OBJECT-COMPUTER.   VAX-8600.
+003600
+003700 INPUT-OUTPUT SECTION.
+003800 FILE-CONTROL.
+003900     SELECT LOGIN-AUDIT-FILE ASSIGN TO "LOGINAUD"
+004000         ORGANIZATION IS SEQUENTIAL
+004100         ACCESS MODE IS SEQUENTIAL
+004200         FILE STATUS IS WS-AUDIT-STATUS.
+004300
+004400     SELECT PRINT-FILE ASSIGN TO "LOGINRPT"
+004500         ORGANIZATION IS SEQUENTIAL
+004600         ACCESS MODE IS SEQUENTIAL
+004700         FILE STATUS IS WS-PRINT-STATUS.
+004800
+004900 DATA DIVISION.
+005000 FILE SECTION.
+005100 FD  LOGIN-AUDIT-FILE
+005200     LABEL RECORDS ARE STANDARD.
+005300     COPY LOGAUDIT.
+005400
+005500 FD  PRINT-FILE
+005600     LABEL RECORDS ARE STANDARD.
+005700 01  PRINT-LINE                  PIC X(80).
+005800
+005900 WORKING-STORAGE SECTION.
+006000*-----------------------------------------------------------------
+006100* FILE STATUS AND SWITCHES
+006200*-----------------------------------------------------------------
+006300 77  WS-AUDIT-STATUS         PIC X(02).
+006400     88  WS-AUDIT-OK                 VALUE "00".
+006500
+006600 77  WS-PRINT-STATUS         PIC X(02).
+006700     88  WS-PRINT-OK                 VALUE "00".
+006800
+006900 77  WS-EOF-SWITCH           PIC X(01)   VALUE "N".
+007000     88  WS-AUDIT-EOF                VALUE "Y".
+007100
+007200 77  WS-FILES-OPEN-SWITCH    PIC X(01)   VALUE "N".
+007300     88  WS-FILES-OPEN               VALUE "Y".
+007400
+007500 77  WS-USER-ADD-SWITCH      PIC X(01)   VALUE "Y".
+007600     88  WS-USER-ADD-OK              VALUE "Y".
+007700
+007800*-----------------------------------------------------------------
+007900* PER-USER ACCUMULATOR TABLE
+008000*-----------------------------------------------------------------
+008100 77  WS-MAX-USERS            PIC 9(03)   VALUE 200.
+008200 77  WS-USER-COUNT           PIC 9(03)   COMP    VALUE ZERO.
+008300
+008400 01  WS-USER-TABLE.
+008500     05  WS-USER-ENTRY OCCURS 200 TIMES
+008600             INDEXED BY WS-USER-IDX.
+008700         10  WS-TAB-USERID           PIC X(08).
+008800         10  WS-TAB-GRANTED          PIC 9(05)   COMP.
+008900         10  WS-TAB-DENIED           PIC 9(05)   COMP.
+009000         10  WS-TAB-LOCKOUT          PIC 9(05)   COMP.
+009100
+009200*-----------------------------------------------------------------
+009300* REPORT TOTALS
+009400*-----------------------------------------------------------------
+009500 77  WS-TOTAL-GRANTED        PIC 9(06)   COMP    VALUE ZERO.
+009600 77  WS-TOTAL-DENIED         PIC 9(06)   COMP    VALUE ZERO.
+009700 77  WS-TOTAL-LOCKOUT        PIC 9(06)   COMP    VALUE ZERO.
+009800
+009900*-----------------------------------------------------------------
+010000* PRINT LINE LAYOUTS
+010100*-----------------------------------------------------------------
+010200 01  WS-TITLE-LINE.
+010300     05  FILLER                  PIC X(20)
+010400             VALUE "DAILY LOGIN ACTIVITY".
+010500     05  FILLER                  PIC X(60)   VALUE SPACES.
+010600
+010700 01  WS-DATE-LINE.
+010800     05  FILLER                  PIC X(11)   VALUE "RUN DATE: ".
+010900     05  DL-RUN-DATE             PIC 9(08).
+011000     05  FILLER                  PIC X(61)   VALUE SPACES.
+011100
+011200 01  WS-HEADING-LINE.
+011300     05  FILLER                  PIC X(10)   VALUE "USERID".
+011400     05  FILLER                  PIC X(10)   VALUE "GRANTED".
+011500     05  FILLER                  PIC X(10)   VALUE "DENIED".
+011600     05  FILLER                  PIC X(10)   VALUE "LOCKOUTS".
+011700     05  FILLER                  PIC X(40)   VALUE SPACES.
+011800
+011900 01  WS-DETAIL-LINE.
+012000     05  DL-USERID               PIC X(10).
+012100     05  DL-GRANTED              PIC ZZZZ9   BLANK WHEN ZERO.
+012200     05  FILLER                  PIC X(05)   VALUE SPACES.
+012300     05  DL-DENIED               PIC ZZZZ9   BLANK WHEN ZERO.
+012400     05  FILLER                  PIC X(05)   VALUE SPACES.
+012500     05  DL-LOCKOUT              PIC ZZZZ9   BLANK WHEN ZERO.
+012600     05  FILLER                  PIC X(41)   VALUE SPACES.
+012700
+012800 01  WS-TOTAL-LINE.
+012900     05  FILLER                  PIC X(10)   VALUE "TOTAL".
+013000     05  TL-GRANTED              PIC ZZZZZ9  BLANK WHEN ZERO.
+013100     05  FILLER                  PIC X(04)   VALUE SPACES.
+013200     05  TL-DENIED               PIC ZZZZZ9  BLANK WHEN ZERO.
+013300     05  FILLER                  PIC X(04)   VALUE SPACES.
+013400     05  TL-LOCKOUT              PIC ZZZZZ9  BLANK WHEN ZERO.
+013500     05  FILLER                  PIC X(40)   VALUE SPACES.
+013600
+013700 77  WS-TODAY-CCYYMMDD       PIC 9(08).
+013800
+013900 PROCEDURE DIVISION.
+014000*=================================================================
+014100* 0000-MAINLINE
+014200*=================================================================
+014300 0000-MAINLINE.
+014400     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+014500     PERFORM 2000-PROCESS-AUDIT-FILE THRU 2000-EXIT
+014600         UNTIL WS-AUDIT-EOF.
+014700     PERFORM 3000-PRINT-REPORT THRU 3000-EXIT.
+014800     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+014900     STOP RUN.
+015000
+015100*=================================================================
+015200* 1000-INITIALIZE - OPEN THE FILES AND PRIME THE READ
+015300*=================================================================
+015400 1000-INITIALIZE.
+015500     ACCEPT WS-TODAY-CCYYMMDD FROM DATE YYYYMMDD.
+015600     OPEN INPUT LOGIN-AUDIT-FILE.
+015700     IF NOT WS-AUDIT-OK
+015800         DISPLAY "LOGIN-AUDIT OPEN FAILED - STATUS "
+015900             WS-AUDIT-STATUS
+016000         GO TO 9900-ABORT-TEARDOWN
+016100     END-IF.
+016200     MOVE "Y" TO WS-FILES-OPEN-SWITCH.
+016300     OPEN OUTPUT PRINT-FILE.
+016400     IF NOT WS-PRINT-OK
+016500         DISPLAY "PRINT-FILE OPEN FAILED - STATUS "
+016600             WS-PRINT-STATUS
+016700         GO TO 9900-ABORT-TEARDOWN
+016800     END-IF.
+016900     PERFORM 2100-READ-AUDIT-RECORD THRU 2100-EXIT.
+017000 1000-EXIT.
+017100     EXIT.
+017200
+017300*=================================================================
+017400* 2000-PROCESS-AUDIT-FILE - ACCUMULATE ONE AUDIT RECORD AND READ
+017500*                           THE NEXT ONE
+017600*=================================================================
+017700 2000-PROCESS-AUDIT-FILE.
+017800     IF LA-TIMESTAMP-DATE = WS-TODAY-CCYYMMDD
+017900         PERFORM 2200-ACCUMULATE-RECORD THRU 2200-EXIT
+018000     END-IF.
+018100     PERFORM 2100-READ-AUDIT-RECORD THRU 2100-EXIT.
+018200 2000-EXIT.
+018300     EXIT.
+018400
+018500*=================================================================
+018600* 2100-READ-AUDIT-RECORD - READ ONE LOGIN-AUDIT RECORD
+018700*=================================================================
+018800 2100-READ-AUDIT-RECORD.
+018900     READ LOGIN-AUDIT-FILE
+019000         AT END
+019100             MOVE "Y" TO WS-EOF-SWITCH
+019200     END-READ.
+019300 2100-EXIT.
+019400     EXIT.
+019500
+019600*=================================================================
+019700* 2200-ACCUMULATE-RECORD - ROLL ONE ATTEMPT INTO ITS USER'S ROW
+019800*=================================================================
+019900 2200-ACCUMULATE-RECORD.
+020000     MOVE "Y" TO WS-USER-ADD-SWITCH.
+020100     PERFORM 2300-FIND-OR-ADD-USER THRU 2300-EXIT.
+020200
+020300     IF WS-USER-ADD-OK
+020400         EVALUATE TRUE
+020500             WHEN LA-GRANTED
+020600                 ADD 1 TO WS-TAB-GRANTED(WS-USER-IDX)
+020700                 ADD 1 TO WS-TOTAL-GRANTED
+020800             WHEN LA-LOCKED-OUT
+020900                 ADD 1 TO WS-TAB-LOCKOUT(WS-USER-IDX)
+021000                 ADD 1 TO WS-TOTAL-LOCKOUT
+021100             WHEN LA-DENIED
+021200                 ADD 1 TO WS-TAB-DENIED(WS-USER-IDX)
+021300                 ADD 1 TO WS-TOTAL-DENIED
+021400         END-EVALUATE
+021500     END-IF.
+021600 2200-EXIT.
+021700     EXIT.
+021800
+021900*=================================================================
+022000* 2300-FIND-OR-ADD-USER - LOCATE THIS USERID'S ROW IN THE TABLE,
+022100*                         ADDING A NEW ROW THE FIRST TIME IT IS
+022200*                         SEEN
+022300*=================================================================
+022400 2300-FIND-OR-ADD-USER.
+022500     SET WS-USER-IDX TO 1.
+022600     SEARCH WS-USER-ENTRY
+022700         AT END
+022800             PERFORM 2310-ADD-NEW-USER THRU 2310-EXIT
+022900         WHEN WS-USER-IDX <= WS-USER-COUNT
+023000                 AND WS-TAB-USERID(WS-USER-IDX) = LA-USERID
+023100             CONTINUE
+023200     END-SEARCH.
+023300 2300-EXIT.
+023400     EXIT.
+023500
+023600*=================================================================
+023700* 2310-ADD-NEW-USER - APPEND A NEW ZEROED ROW FOR A USERID NOT
+023800*                     YET SEEN TODAY
+023900*=================================================================
+024000 2310-ADD-NEW-USER.
+024100     IF WS-USER-COUNT NOT < WS-MAX-USERS
+024200         DISPLAY "USER TABLE FULL - USERID " LA-USERID
+024300             " NOT TRACKED"
+024400         MOVE "N" TO WS-USER-ADD-SWITCH
+024500         GO TO 2310-EXIT
+024600     END-IF.
+024700     ADD 1 TO WS-USER-COUNT.
+024800     SET WS-USER-IDX TO WS-USER-COUNT.
+024900     MOVE LA-USERID TO WS-TAB-USERID(WS-USER-IDX).
+025000     MOVE ZERO TO WS-TAB-GRANTED(WS-USER-IDX).
+025100     MOVE ZERO TO WS-TAB-DENIED(WS-USER-IDX).
+025200     MOVE ZERO TO WS-TAB-LOCKOUT(WS-USER-IDX).
+025300     MOVE "Y" TO WS-USER-ADD-SWITCH.
+025400 2310-EXIT.
+025500     EXIT.
+025600
+025700*=================================================================
+025800* 3000-PRINT-REPORT - WRITE THE HEADINGS, ONE LINE PER USER, AND
+025900*                     THE GRAND TOTALS
+026000*=================================================================
+026100 3000-PRINT-REPORT.
+026200     PERFORM 3100-PRINT-HEADINGS THRU 3100-EXIT.
+026300     PERFORM 3200-PRINT-ONE-USER THRU 3200-EXIT
+026400         VARYING WS-USER-IDX FROM 1 BY 1
+026500         UNTIL WS-USER-IDX > WS-USER-COUNT.
+026600     PERFORM 3300-PRINT-TOTALS THRU 3300-EXIT.
+026700 3000-EXIT.
+026800     EXIT.
+026900
+027000*=================================================================
+027100* 3100-PRINT-HEADINGS - TITLE, RUN DATE, AND COLUMN HEADINGS
+027200*=================================================================
+027300 3100-PRINT-HEADINGS.
+027400     MOVE WS-TITLE-LINE TO PRINT-LINE.
+027500     WRITE PRINT-LINE.
+027600
+027700     MOVE WS-TODAY-CCYYMMDD TO DL-RUN-DATE.
+027800     MOVE WS-DATE-LINE TO PRINT-LINE.
+027900     WRITE PRINT-LINE.
+028000
+028100     MOVE WS-HEADING-LINE TO PRINT-LINE.
+028200     WRITE PRINT-LINE.
+028300 3100-EXIT.
+028400     EXIT.
+028500
+028600*=================================================================
+028700* 3200-PRINT-ONE-USER - ONE DETAIL LINE FOR ONE USERID
+028800*=================================================================
+028900 3200-PRINT-ONE-USER.
+029000     MOVE WS-TAB-USERID(WS-USER-IDX)   TO DL-USERID.
+029100     MOVE WS-TAB-GRANTED(WS-USER-IDX)  TO DL-GRANTED.
+029200     MOVE WS-TAB-DENIED(WS-USER-IDX)   TO DL-DENIED.
+029300     MOVE WS-TAB-LOCKOUT(WS-USER-IDX)  TO DL-LOCKOUT.
+029400     MOVE WS-DETAIL-LINE TO PRINT-LINE.
+029500     WRITE PRINT-LINE.
+029600 3200-EXIT.
+029700     EXIT.
+029800
+029900*=================================================================
+030000* 3300-PRINT-TOTALS - GRAND TOTALS ACROSS EVERY USER TODAY
+030100*=================================================================
+030200 3300-PRINT-TOTALS.
+030300     MOVE WS-TOTAL-GRANTED TO TL-GRANTED.
+030400     MOVE WS-TOTAL-DENIED TO TL-DENIED.
+030500     MOVE WS-TOTAL-LOCKOUT TO TL-LOCKOUT.
+030600     MOVE WS-TOTAL-LINE TO PRINT-LINE.
+030700     WRITE PRINT-LINE.
+030800 3300-EXIT.
+030900     EXIT.
+031000
+031100*=================================================================
+031200* 9000-TERMINATE - CLOSE THE FILES
+031300*=================================================================
+031400 9000-TERMINATE.
+031500     CLOSE LOGIN-AUDIT-FILE.
+031600     CLOSE PRINT-FILE.
+031700 9000-EXIT.
+031800     EXIT.
+031900
+032000*=================================================================
+032100* 9900-ABORT-TEARDOWN - A FILE OPEN FAILED.  CLOSE WHATEVER FILES
+032200*                       ARE OPEN AND END THE RUN WITH A NONZERO
+032300*                       RETURN CODE SO THE SHIFT LOG SHOWS AN
+032400*                       ABNORMAL TERMINATION.
+032500*=================================================================
+032600 9900-ABORT-TEARDOWN.
+032700     DISPLAY "LOGINRPT ABENDED - FILE OPEN FAILED".
+032800     IF WS-FILES-OPEN
+032900         CLOSE LOGIN-AUDIT-FILE
+033000         CLOSE PRINT-FILE
+033100     END-IF.
+033200     MOVE 16 TO RETURN-CODE.
+033300     STOP RUN.
+033400
+033500 END PROGRAM LOGINRPT.
